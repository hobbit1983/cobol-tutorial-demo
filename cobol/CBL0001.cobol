@@ -1,75 +1,293 @@
       *-----------------------                                          00001000
-       IDENTIFICATION DIVISION.                                         00002000
-      *-----------------------                                          00003000
-       PROGRAM-ID.    CBL0001                                           00004000
-       AUTHOR.        Otto B. Fun.                                      00005000
-      *--------------------                                             00006000
-       ENVIRONMENT DIVISION.                                            00007000
-      *--------------------                                             00008000
-       INPUT-OUTPUT SECTION.                                            00009000
-       FILE-CONTROL.                                                    00020000
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.                         00030000
-           SELECT ACCT-REC   ASSIGN TO ACCTREC                          00040000
-                  ORGANIZATION IS SEQUENTIAL.                           00041000
-      *-------------                                                    00042000
-       DATA DIVISION.                                                   00043000
-      *-------------                                                    00044000
-       FILE SECTION.                                                    00045000
-       FD  PRINT-LINE RECORDING MODE F.                                 00046000
-       01  PRINT-REC.                                                   00047000
-           05  ACCT-NO-O      PIC X(8).                                 00048000
-           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.                        00049000
-           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.                        00050000
-           05  LAST-NAME-O    PIC X(20).                                00060000
-           05  FIRST-NAME-O   PIC X(15).                                00070000
-           05  COMMENTS-O     PIC X(50).                                00080000
-      *                                                                 00090000
-       FD  ACCT-REC RECORDING MODE F.                                   00100000
-       01  ACCT-FIELDS.                                                 00101000
-           05  ACCT-NO        PIC X(8).                                 00102000
-           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00103000
-           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00104000
-           05  LAST-NAME      PIC X(20).                                00105000
-           05  FIRST-NAME     PIC X(15).                                00106000
-           05  STREET-ADDR    PIC X(25).                                00107000
-           05  CITY-COUNTY    PIC X(20).                                00108000
-           05  USA-STATE      PIC X(15).                                00108100
-           05  RESERVED       PIC X(7).                                 00108200
-           05  COMMENTS       PIC X(50).                                00108300
-      *                                                                 00108400
-       WORKING-STORAGE SECTION.                                         00108500
-       01 FLAGS.                                                        00108600
-         05 LASTREC           PIC X VALUE SPACE.                        00108700
-      *------------------                                               00108800
-       PROCEDURE DIVISION.                                              00108900
-      *------------------                                               00109000
-       OPEN-FILES.                                                      00110000
-           OPEN INPUT  ACCT-REC.                                        00120000
-           OPEN OUTPUT PRINT-LINE.                                      00121000
-      *                                                                 00122000
-       READ-NEXT-RECORD.                                                00123000
-           PERFORM READ-RECORD                                          00124000
-           PERFORM UNTIL LASTREC = 'Y'                                  00125000
-           PERFORM WRITE-RECORD                                         00126000
-           PERFORM READ-RECORD                                          00127000
-           END-PERFORM.                                                 00128000
-      *                                                                 00129000
-       CLOSE-STOP.                                                      00130000
-           CLOSE ACCT-REC.                                              00140000
-           CLOSE PRINT-LINE.                                            00150000
-           STOP RUN.                                                    00160000
-      *                                                                 00170000
-       READ-RECORD.                                                     00180000
-           READ ACCT-REC                                                00190000
-           AT END MOVE 'Y' TO LASTREC                                   00200000
-           END-READ.                                                    00210000
-      *                                                                 00220000
-       WRITE-RECORD.                                                    00230000
-           MOVE ACCT-NO      TO  ACCT-NO-O.                             00240000
-           MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.                          00241000
-           MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.                        00242000
-           MOVE LAST-NAME    TO  LAST-NAME-O.                           00243000
-           MOVE FIRST-NAME   TO  FIRST-NAME-O.                          00244000
-           MOVE COMMENTS     TO  COMMENTS-O.  
-           WRITE PRINT-REC.                                             00246000
-      *                                                                 00247000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0001.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.                         00002000
+           SELECT ACCT-REC   ASSIGN TO ACCTREC                          00002100
+                  ORGANIZATION IS SEQUENTIAL.                           00002200
+           SELECT EXCPT-RPT  ASSIGN TO EXCPRPT.                         00002300
+           SELECT MAIL-LABEL ASSIGN TO MAILLBL.                         00002400
+           SELECT RESTART-CTL ASSIGN TO RSTRCTL                         00002500
+                  ORGANIZATION IS SEQUENTIAL                            00002600
+                  FILE STATUS   IS WS-RESTART-STATUS.                   00002700
+           SELECT AUDIT-LOG   ASSIGN TO AUDITLOG                        00002800
+                  ORGANIZATION IS SEQUENTIAL                            00002900
+                  FILE STATUS   IS WS-AUDIT-STATUS.                     00003000
+           SELECT CSV-OUT     ASSIGN TO CSVOUT                          00003100
+                  ORGANIZATION IS SEQUENTIAL.                           00003200
+      *-------------                                                    00003300
+       DATA DIVISION.                                                   00003400
+      *-------------                                                    00003500
+       FILE SECTION.                                                    00003600
+       FD  PRINT-LINE RECORDING MODE F.                                 00003700
+       01  PRINT-REC.                                                   00003800
+           05  ACCT-NO-O      PIC X(8).                                 00003900
+           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.                        00004000
+           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.                        00004100
+           05  LAST-NAME-O    PIC X(20).                                00004200
+           05  FIRST-NAME-O   PIC X(15).                                00004300
+           05  COMMENTS-O     PIC X(50).                                00004400
+      *                                                                 00004500
+       01  TRAILER-REC REDEFINES PRINT-REC.                             00004600
+           05  TRLR-LABEL      PIC X(20).                               00004700
+           05  TRLR-REC-COUNT  PIC Z,ZZZ,ZZ9.                           00004800
+           05  FILLER          PIC X(2)  VALUE SPACES.                  00004900
+           05  TRLR-TOTAL-LIMIT    PIC $$$,$$$,$$9.99.                  00005000
+           05  TRLR-TOTAL-BALANCE  PIC $$$,$$$,$$9.99.                  00005100
+           05  FILLER          PIC X(60).                               00005200
+      *                                                                 00005300
+       FD  EXCPT-RPT RECORDING MODE F.                                  00005400
+       01  EXCPT-REC.                                                   00005500
+           05  EXCPT-ACCT-NO    PIC X(8).                               00005600
+           05  EXCPT-LAST-NAME  PIC X(20).                              00005700
+           05  EXCPT-FIRST-NAME PIC X(15).                              00005800
+           05  EXCPT-OVER-AMT   PIC $$,$$$,$$9.99.                      00005900
+      *                                                                 00006000
+       FD  MAIL-LABEL RECORDING MODE F.                                 00006100
+       01  MAIL-LABEL-REC.                                              00006200
+           05  MAIL-LAST-NAME   PIC X(20).                              00006300
+           05  MAIL-FIRST-NAME  PIC X(15).                              00006400
+           05  MAIL-STREET-ADDR PIC X(25).                              00006500
+           05  MAIL-CITY-COUNTY PIC X(20).                              00006600
+           05  MAIL-USA-STATE   PIC X(15).                              00006700
+      *                                                                 00006800
+       FD  CSV-OUT RECORDING MODE F.                                    00006900
+       01  CSV-REC                   PIC X(150).                        00007000
+      *                                                                 00007100
+       FD  ACCT-REC RECORDING MODE F.                                   00007200
+       01  ACCT-FIELDS.                                                 00007300
+           05  ACCT-NO        PIC X(8).                                 00007400
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00007500
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00007600
+           05  LAST-NAME      PIC X(20).                                00007700
+           05  FIRST-NAME     PIC X(15).                                00007800
+           05  STREET-ADDR    PIC X(25).                                00007900
+           05  CITY-COUNTY    PIC X(20).                                00008000
+           05  USA-STATE      PIC X(15).                                00008100
+           05  DELINQ-STATUS.                                           00008200
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00008300
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00008400
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00008500
+               10  FILLER                PIC X(3).                      00008600
+           05  COMMENTS       PIC X(50).                                00008700
+      *                                                                 00008800
+       FD  RESTART-CTL RECORDING MODE F.                                00008900
+       01  RESTART-CTL-REC.                                             00009000
+           05  RESTART-LAST-ACCT-NO  PIC X(8).                          00009100
+           05  RESTART-REC-COUNT     PIC 9(7)     COMP-3.               00009200
+           05  RESTART-TOTAL-LIMIT   PIC S9(9)V99 COMP-3.               00009300
+           05  RESTART-TOTAL-BALANCE PIC S9(9)V99 COMP-3.               00009400
+           05  RESTART-EXCPT-COUNT   PIC 9(7)     COMP-3.               00009500
+      *                                                                 00009600
+       FD  AUDIT-LOG RECORDING MODE F.                                  00009700
+       01  AUDIT-LOG-REC.                                               00009800
+           05  AUDIT-RUN-DATE      PIC 9(8).                            00009900
+           05  AUDIT-RUN-TIME      PIC 9(8).                            00010000
+           05  AUDIT-RECS-READ     PIC Z,ZZZ,ZZ9.                       00010100
+           05  AUDIT-RECS-WRITTEN  PIC Z,ZZZ,ZZ9.                       00010200
+           05  AUDIT-EXCPT-COUNT   PIC Z,ZZZ,ZZ9.                       00010300
+      *                                                                 00010400
+       WORKING-STORAGE SECTION.                                         00010500
+       01 FLAGS.                                                        00010600
+         05 LASTREC           PIC X VALUE SPACE.                        00010700
+       01 WORK-FIELDS.                                                  00010800
+         05 WS-OVER-AMT       PIC S9(7)V99 COMP-3 VALUE ZERO.           00010900
+         05 WS-REC-COUNT      PIC 9(7)     COMP-3 VALUE ZERO.           00011000
+         05 WS-TOTAL-LIMIT    PIC S9(9)V99 COMP-3 VALUE ZERO.           00011100
+         05 WS-TOTAL-BALANCE  PIC S9(9)V99 COMP-3 VALUE ZERO.           00011200
+         05 WS-EXCPT-COUNT    PIC 9(7)     COMP-3 VALUE ZERO.           00011300
+         05 WS-PRIOR-ACCT-NO  PIC X(8)     VALUE SPACES.                00011400
+       01 RESTART-FIELDS.                                               00011500
+         05 WS-RESTART-STATUS   PIC X(2)  VALUE SPACES.                 00011600
+         05 WS-CHECKPOINT-ACCT-NO PIC X(8) VALUE SPACES.                00011700
+         05 WS-CKPT-INTERVAL-CT PIC 9(3) COMP-3 VALUE ZERO.             00011800
+         05 WS-CKPT-INTERVAL    PIC 9(3) VALUE 100.                     00011900
+       01 AUDIT-FIELDS.                                                 00012000
+         05 WS-AUDIT-STATUS     PIC X(2)  VALUE SPACES.                 00012100
+         05 WS-AUDIT-DATE       PIC 9(8)  VALUE ZERO.                   00012200
+         05 WS-AUDIT-TIME       PIC 9(8)  VALUE ZERO.                   00012300
+       01 CSV-FIELDS.                                                   00012400
+         05 WS-CSV-LIMIT        PIC -(7)9.99.                           00012500
+         05 WS-CSV-BALANCE      PIC -(7)9.99.                           00012600
+      *------------------                                               00012700
+       PROCEDURE DIVISION.                                              00012800
+      *------------------                                               00012900
+       OPEN-FILES.                                                      00013000
+           PERFORM READ-CHECKPOINT                                      00013100
+           OPEN INPUT  ACCT-REC.                                        00013200
+           IF WS-CHECKPOINT-ACCT-NO NOT = SPACES                        00013300
+               OPEN EXTEND PRINT-LINE                                   00013400
+               OPEN EXTEND EXCPT-RPT                                    00013500
+               OPEN EXTEND MAIL-LABEL                                   00013600
+               OPEN EXTEND CSV-OUT                                      00013700
+           ELSE                                                         00013800
+               OPEN OUTPUT PRINT-LINE                                   00013900
+               OPEN OUTPUT EXCPT-RPT                                    00014000
+               OPEN OUTPUT MAIL-LABEL                                   00014100
+               OPEN OUTPUT CSV-OUT                                      00014200
+           END-IF.                                                      00014300
+           OPEN EXTEND  AUDIT-LOG.                                      00014400
+           IF WS-AUDIT-STATUS = '35'                                    00014500
+               OPEN OUTPUT AUDIT-LOG                                    00014600
+           END-IF.                                                      00014700
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.                     00014800
+           ACCEPT WS-AUDIT-TIME FROM TIME.                              00014900
+           PERFORM SKIP-TO-CHECKPOINT.                                  00015000
+      *                                                                 00015100
+       READ-NEXT-RECORD.                                                00015200
+           PERFORM UNTIL LASTREC = 'Y'                                  00015300
+           PERFORM WRITE-RECORD                                         00015400
+           PERFORM WRITE-CHECKPOINT-IF-DUE                              00015500
+           PERFORM READ-RECORD                                          00015600
+           END-PERFORM.                                                 00015700
+      *                                                                 00015800
+       CLOSE-STOP.                                                      00015900
+           PERFORM WRITE-TRAILER-RECORD.                                00016000
+           PERFORM WRITE-AUDIT-RECORD.                                  00016100
+           PERFORM CLEAR-CHECKPOINT.                                    00016200
+           CLOSE ACCT-REC.                                              00016300
+           CLOSE PRINT-LINE.                                            00016400
+           CLOSE EXCPT-RPT.                                             00016500
+           CLOSE MAIL-LABEL.                                            00016600
+           CLOSE AUDIT-LOG.                                             00016700
+           CLOSE CSV-OUT.                                               00016800
+           STOP RUN.                                                    00016900
+      *                                                                 00017000
+       READ-RECORD.                                                     00017100
+           READ ACCT-REC                                                00017200
+           AT END MOVE 'Y' TO LASTREC                                   00017300
+           NOT AT END                                                   00017400
+               IF ACCT-NO < WS-PRIOR-ACCT-NO                            00017500
+                   DISPLAY 'CBL0001 WARNING: ACCTREC OUT OF SEQUENCE '  00017600
+                           'AT ' ACCT-NO                                00017700
+               END-IF                                                   00017800
+               MOVE ACCT-NO TO WS-PRIOR-ACCT-NO                         00017900
+           END-READ.                                                    00018000
+      *                                                                 00018100
+       READ-CHECKPOINT.                                                 00018200
+           MOVE SPACES TO WS-CHECKPOINT-ACCT-NO                         00018300
+           OPEN INPUT RESTART-CTL                                       00018400
+           IF WS-RESTART-STATUS = '00'                                  00018500
+               READ RESTART-CTL                                         00018600
+               AT END                                                   00018700
+                   MOVE SPACES TO WS-CHECKPOINT-ACCT-NO                 00018800
+               NOT AT END                                               00018900
+                   MOVE RESTART-LAST-ACCT-NO  TO WS-CHECKPOINT-ACCT-NO  00019000
+                   MOVE RESTART-REC-COUNT     TO WS-REC-COUNT           00019100
+                   MOVE RESTART-TOTAL-LIMIT   TO WS-TOTAL-LIMIT         00019200
+                   MOVE RESTART-TOTAL-BALANCE TO WS-TOTAL-BALANCE       00019300
+                   MOVE RESTART-EXCPT-COUNT   TO WS-EXCPT-COUNT         00019400
+               END-READ                                                 00019500
+               CLOSE RESTART-CTL                                        00019600
+           END-IF.                                                      00019700
+      *                                                                 00019800
+       SKIP-TO-CHECKPOINT.                                              00019900
+           PERFORM READ-RECORD                                          00020000
+           IF WS-CHECKPOINT-ACCT-NO NOT = SPACES                        00020100
+               PERFORM UNTIL LASTREC = 'Y'                              00020200
+                      OR ACCT-NO > WS-CHECKPOINT-ACCT-NO                00020300
+                   PERFORM READ-RECORD                                  00020400
+               END-PERFORM                                              00020500
+           END-IF.                                                      00020600
+      *                                                                 00020700
+       WRITE-CHECKPOINT-IF-DUE.                                         00020800
+           ADD 1 TO WS-CKPT-INTERVAL-CT                                 00020900
+           IF WS-CKPT-INTERVAL-CT >= WS-CKPT-INTERVAL                   00021000
+               PERFORM WRITE-CHECKPOINT                                 00021100
+               MOVE ZERO TO WS-CKPT-INTERVAL-CT                         00021200
+           END-IF.                                                      00021300
+      *                                                                 00021400
+       WRITE-CHECKPOINT.                                                00021500
+           OPEN OUTPUT RESTART-CTL.                                     00021600
+           MOVE ACCT-NO         TO RESTART-LAST-ACCT-NO.                00021700
+           MOVE WS-REC-COUNT    TO RESTART-REC-COUNT.                   00021800
+           MOVE WS-TOTAL-LIMIT  TO RESTART-TOTAL-LIMIT.                 00021900
+           MOVE WS-TOTAL-BALANCE TO RESTART-TOTAL-BALANCE.              00022000
+           MOVE WS-EXCPT-COUNT  TO RESTART-EXCPT-COUNT.                 00022100
+           WRITE RESTART-CTL-REC.                                       00022200
+           CLOSE RESTART-CTL.                                           00022300
+      *                                                                 00022400
+       CLEAR-CHECKPOINT.                                                00022500
+           OPEN OUTPUT RESTART-CTL.                                     00022600
+           MOVE SPACES TO RESTART-LAST-ACCT-NO.                         00022700
+           MOVE ZERO   TO RESTART-REC-COUNT.                            00022800
+           MOVE ZERO   TO RESTART-TOTAL-LIMIT.                          00022900
+           MOVE ZERO   TO RESTART-TOTAL-BALANCE.                        00023000
+           MOVE ZERO   TO RESTART-EXCPT-COUNT.                          00023100
+           WRITE RESTART-CTL-REC.                                       00023200
+           CLOSE RESTART-CTL.                                           00023300
+      *                                                                 00023400
+       WRITE-RECORD.                                                    00023500
+           MOVE ACCT-NO      TO  ACCT-NO-O.                             00023600
+           MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.                          00023700
+           MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.                        00023800
+           MOVE LAST-NAME    TO  LAST-NAME-O.                           00023900
+           MOVE FIRST-NAME   TO  FIRST-NAME-O.                          00024000
+           MOVE COMMENTS     TO  COMMENTS-O.                            00024100
+           WRITE PRINT-REC.                                             00024200
+           ADD 1             TO  WS-REC-COUNT.                          00024300
+           ADD ACCT-LIMIT    TO  WS-TOTAL-LIMIT.                        00024400
+           ADD ACCT-BALANCE  TO  WS-TOTAL-BALANCE.                      00024500
+           IF ACCT-BALANCE > ACCT-LIMIT                                 00024600
+               PERFORM WRITE-EXCEPTION-RECORD                           00024700
+           END-IF.                                                      00024800
+           PERFORM WRITE-MAIL-LABEL.                                    00024900
+           PERFORM WRITE-CSV-RECORD.                                    00025000
+      *                                                                 00025100
+       WRITE-MAIL-LABEL.                                                00025200
+           MOVE LAST-NAME    TO  MAIL-LAST-NAME.                        00025300
+           MOVE FIRST-NAME   TO  MAIL-FIRST-NAME.                       00025400
+           MOVE STREET-ADDR  TO  MAIL-STREET-ADDR.                      00025500
+           MOVE CITY-COUNTY  TO  MAIL-CITY-COUNTY.                      00025600
+           MOVE USA-STATE    TO  MAIL-USA-STATE.                        00025700
+           WRITE MAIL-LABEL-REC.                                        00025800
+      *                                                                 00025900
+       WRITE-CSV-RECORD.                                                00026000
+           MOVE ACCT-LIMIT   TO  WS-CSV-LIMIT.                          00026100
+           MOVE ACCT-BALANCE TO  WS-CSV-BALANCE.                        00026200
+           MOVE SPACES       TO  CSV-REC.                               00026300
+           STRING FUNCTION TRIM(ACCT-NO)     DELIMITED BY SIZE          00026400
+                  ','                         DELIMITED BY SIZE         00026500
+                  FUNCTION TRIM(WS-CSV-LIMIT)   DELIMITED BY SIZE       00026600
+                  ','                         DELIMITED BY SIZE         00026700
+                  FUNCTION TRIM(WS-CSV-BALANCE) DELIMITED BY SIZE       00026800
+                  ','                         DELIMITED BY SIZE         00026900
+                  FUNCTION TRIM(LAST-NAME)  DELIMITED BY SIZE           00027000
+                  ','              DELIMITED BY SIZE                    00027100
+                  FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE           00027200
+                  ','              DELIMITED BY SIZE                    00027300
+                  FUNCTION TRIM(COMMENTS)   DELIMITED BY SIZE           00027400
+             INTO CSV-REC                                               00027500
+           END-STRING.                                                  00027600
+           WRITE CSV-REC.                                               00027700
+      *                                                                 00027800
+       WRITE-EXCEPTION-RECORD.                                          00027900
+           COMPUTE WS-OVER-AMT = ACCT-BALANCE - ACCT-LIMIT.             00028000
+           MOVE ACCT-NO      TO  EXCPT-ACCT-NO.                         00028100
+           MOVE LAST-NAME    TO  EXCPT-LAST-NAME.                       00028200
+           MOVE FIRST-NAME   TO  EXCPT-FIRST-NAME.                      00028300
+           MOVE WS-OVER-AMT  TO  EXCPT-OVER-AMT.                        00028400
+           WRITE EXCPT-REC.                                             00028500
+           ADD 1             TO  WS-EXCPT-COUNT.                        00028600
+      *                                                                 00028700
+       WRITE-TRAILER-RECORD.                                            00028800
+           MOVE 'TOTAL ACCOUNTS:    '  TO  TRLR-LABEL.                  00028900
+           MOVE WS-REC-COUNT          TO  TRLR-REC-COUNT.               00029000
+           MOVE WS-TOTAL-LIMIT        TO  TRLR-TOTAL-LIMIT.             00029100
+           MOVE WS-TOTAL-BALANCE      TO  TRLR-TOTAL-BALANCE.           00029200
+           WRITE PRINT-REC.                                             00029300
+      *                                                                 00029400
+       WRITE-AUDIT-RECORD.                                              00029500
+           MOVE WS-AUDIT-DATE    TO  AUDIT-RUN-DATE.                    00029600
+           MOVE WS-AUDIT-TIME    TO  AUDIT-RUN-TIME.                    00029700
+           MOVE WS-REC-COUNT     TO  AUDIT-RECS-READ.                   00029800
+           MOVE WS-REC-COUNT     TO  AUDIT-RECS-WRITTEN.                00029900
+           MOVE WS-EXCPT-COUNT   TO  AUDIT-EXCPT-COUNT.                 00030000
+           WRITE AUDIT-LOG-REC.                                         00030100
+      *                                                                 00030200
