@@ -0,0 +1,163 @@
+      *-----------------------                                          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0006.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT ACCT-REC    ASSIGN TO ACCTREC                         00002000
+                  ORGANIZATION IS SEQUENTIAL.                           00002100
+           SELECT TRAN-FILE   ASSIGN TO TRANFILE                        00002200
+                  ORGANIZATION IS SEQUENTIAL.                           00002300
+           SELECT ACCT-OUT    ASSIGN TO ACCTOUT                         00002400
+                  ORGANIZATION IS SEQUENTIAL.                           00002500
+      *-------------                                                    00002600
+       DATA DIVISION.                                                   00002700
+      *-------------                                                    00002800
+       FILE SECTION.                                                    00002900
+       FD  ACCT-REC RECORDING MODE F.                                   00003000
+       01  ACCT-FIELDS.                                                 00003100
+           05  ACCT-NO        PIC X(8).                                 00003200
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00003300
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00003400
+           05  LAST-NAME      PIC X(20).                                00003500
+           05  FIRST-NAME     PIC X(15).                                00003600
+           05  STREET-ADDR    PIC X(25).                                00003700
+           05  CITY-COUNTY    PIC X(20).                                00003800
+           05  USA-STATE      PIC X(15).                                00003900
+           05  DELINQ-STATUS.                                           00004000
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00004100
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00004200
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00004300
+               10  FILLER                PIC X(3).                      00004400
+           05  COMMENTS       PIC X(50).                                00004500
+      *                                                                 00004600
+       FD  TRAN-FILE RECORDING MODE F.                                  00004700
+       01  TRAN-REC.                                                    00004800
+           05  TRAN-ACCT-NO    PIC X(8).                                00004900
+           05  TRAN-AMOUNT     PIC S9(7)V99 COMP-3.                     00005000
+           05  TRAN-TYPE       PIC X(1).                                00005100
+               88  TRAN-IS-CHARGE   VALUE 'C'.                          00005200
+               88  TRAN-IS-PAYMENT  VALUE 'P'.                          00005300
+           05  TRAN-DATE       PIC 9(8).                                00005400
+      *                                                                 00005500
+       FD  ACCT-OUT RECORDING MODE F.                                   00005600
+       01  ACCT-OUT-REC.                                                00005700
+           05  OUT-ACCT-NO        PIC X(8).                             00005800
+           05  OUT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.                  00005900
+           05  OUT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.                  00006000
+           05  OUT-LAST-NAME      PIC X(20).                            00006100
+           05  OUT-FIRST-NAME     PIC X(15).                            00006200
+           05  OUT-STREET-ADDR    PIC X(25).                            00006300
+           05  OUT-CITY-COUNTY    PIC X(20).                            00006400
+           05  OUT-USA-STATE      PIC X(15).                            00006500
+           05  OUT-DELINQ-STATUS.                                       00006600
+               10  OUT-DELINQ-DAYS-PAST-DUE  PIC 9(3).                  00006700
+               10  OUT-DELINQ-COLL-FLAG      PIC X(1).                  00006800
+               10  FILLER                    PIC X(3).                  00006900
+           05  OUT-COMMENTS       PIC X(50).                            00007000
+      *                                                                 00007100
+       WORKING-STORAGE SECTION.                                         00007200
+       01 FLAGS.                                                        00007300
+         05 LASTREC-ACCT        PIC X VALUE SPACE.                      00007400
+         05 LASTREC-TRAN        PIC X VALUE SPACE.                      00007500
+         05 WS-HAVE-TRAN-REC    PIC X VALUE 'N'.                        00007600
+       01 WORK-FIELDS.                                                  00007700
+         05 WS-TRANS-READ       PIC 9(7) COMP-3 VALUE ZERO.             00007800
+         05 WS-TRANS-POSTED     PIC 9(7) COMP-3 VALUE ZERO.             00007900
+         05 WS-TRANS-REJECTED   PIC 9(7) COMP-3 VALUE ZERO.             00008000
+         05 WS-PRIOR-TRAN-ACCT  PIC X(8) VALUE SPACES.                  00008100
+      *------------------                                               00008200
+       PROCEDURE DIVISION.                                              00008300
+      *------------------                                               00008400
+       0000-MAINLINE.                                                   00008500
+           PERFORM OPEN-FILES                                           00008600
+           PERFORM READ-ACCT-REC                                        00008700
+           PERFORM READ-TRAN-REC                                        00008800
+           PERFORM UNTIL LASTREC-ACCT = 'Y'                             00008900
+               PERFORM POST-TRANSACTIONS                                00009000
+               PERFORM WRITE-ACCT-OUT                                   00009100
+               PERFORM READ-ACCT-REC                                    00009200
+           END-PERFORM                                                  00009300
+           PERFORM FLUSH-UNMATCHED-TRANS                                00009400
+           PERFORM CLOSE-STOP.                                          00009500
+      *                                                                 00009600
+       OPEN-FILES.                                                      00009700
+           OPEN INPUT  ACCT-REC.                                        00009800
+           OPEN INPUT  TRAN-FILE.                                       00009900
+           OPEN OUTPUT ACCT-OUT.                                        00010000
+      *                                                                 00010100
+       CLOSE-STOP.                                                      00010200
+           CLOSE ACCT-REC.                                              00010300
+           CLOSE TRAN-FILE.                                             00010400
+           CLOSE ACCT-OUT.                                              00010500
+           DISPLAY 'CBL0006 TRANSACTIONS READ    : ' WS-TRANS-READ.     00010600
+           DISPLAY 'CBL0006 TRANSACTIONS POSTED  : ' WS-TRANS-POSTED.   00010700
+           DISPLAY 'CBL0006 TRANSACTIONS REJECTED: ' WS-TRANS-REJECTED. 00010800
+           STOP RUN.                                                    00010900
+      *                                                                 00011000
+       READ-ACCT-REC.                                                   00011100
+           READ ACCT-REC                                                00011200
+           AT END MOVE 'Y' TO LASTREC-ACCT                              00011300
+           END-READ.                                                    00011400
+      *                                                                 00011500
+       READ-TRAN-REC.                                                   00011600
+           READ TRAN-FILE                                               00011700
+           AT END                                                       00011800
+               MOVE 'Y' TO LASTREC-TRAN                                 00011900
+               MOVE 'N' TO WS-HAVE-TRAN-REC                             00012000
+           NOT AT END                                                   00012100
+               ADD 1 TO WS-TRANS-READ                                   00012200
+               MOVE 'Y' TO WS-HAVE-TRAN-REC                             00012300
+               IF TRAN-ACCT-NO < WS-PRIOR-TRAN-ACCT                     00012400
+                   DISPLAY 'CBL0006 WARNING: TRANFILE OUT OF '          00012500
+                           'SEQUENCE AT ' TRAN-ACCT-NO                  00012600
+               END-IF                                                   00012700
+               MOVE TRAN-ACCT-NO TO WS-PRIOR-TRAN-ACCT                  00012800
+           END-READ.                                                    00012900
+      *                                                                 00013000
+       POST-TRANSACTIONS.                                               00013100
+           PERFORM UNTIL WS-HAVE-TRAN-REC = 'N'                         00013200
+                  OR TRAN-ACCT-NO > ACCT-NO                             00013300
+               IF TRAN-ACCT-NO < ACCT-NO                                00013400
+                   ADD 1 TO WS-TRANS-REJECTED                           00013500
+               ELSE                                                     00013600
+                   PERFORM APPLY-ONE-TRANSACTION                        00013700
+               END-IF                                                   00013800
+               PERFORM READ-TRAN-REC                                    00013900
+           END-PERFORM.                                                 00014000
+      *                                                                 00014100
+       APPLY-ONE-TRANSACTION.                                           00014200
+           EVALUATE TRUE                                                00014300
+               WHEN TRAN-IS-CHARGE                                      00014400
+                   ADD      TRAN-AMOUNT TO ACCT-BALANCE                 00014500
+                   ADD 1    TO WS-TRANS-POSTED                          00014600
+               WHEN TRAN-IS-PAYMENT                                     00014700
+                   SUBTRACT TRAN-AMOUNT FROM ACCT-BALANCE               00014800
+                   ADD 1    TO WS-TRANS-POSTED                          00014900
+               WHEN OTHER                                               00015000
+                   ADD 1    TO WS-TRANS-REJECTED                        00015100
+           END-EVALUATE.                                                00015200
+      *                                                                 00015300
+       FLUSH-UNMATCHED-TRANS.                                           00015400
+           PERFORM UNTIL WS-HAVE-TRAN-REC = 'N'                         00015500
+               ADD 1 TO WS-TRANS-REJECTED                               00015600
+               PERFORM READ-TRAN-REC                                    00015700
+           END-PERFORM.                                                 00015800
+      *                                                                 00015900
+       WRITE-ACCT-OUT.                                                  00016000
+           MOVE ACCT-NO        TO OUT-ACCT-NO.                          00016100
+           MOVE ACCT-LIMIT     TO OUT-ACCT-LIMIT.                       00016200
+           MOVE ACCT-BALANCE   TO OUT-ACCT-BALANCE.                     00016300
+           MOVE LAST-NAME      TO OUT-LAST-NAME.                        00016400
+           MOVE FIRST-NAME     TO OUT-FIRST-NAME.                       00016500
+           MOVE STREET-ADDR    TO OUT-STREET-ADDR.                      00016600
+           MOVE CITY-COUNTY    TO OUT-CITY-COUNTY.                      00016700
+           MOVE USA-STATE      TO OUT-USA-STATE.                        00016800
+           MOVE DELINQ-STATUS  TO OUT-DELINQ-STATUS.                    00016900
+           MOVE COMMENTS       TO OUT-COMMENTS.                         00017000
+           WRITE ACCT-OUT-REC.                                          00017100
+      *                                                                 00017200
