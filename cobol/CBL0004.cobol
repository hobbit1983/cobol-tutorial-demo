@@ -0,0 +1,123 @@
+      *-----------------------                                          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0004.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT ACCT-REC    ASSIGN TO ACCTREC                         00002000
+                  ORGANIZATION IS SEQUENTIAL.                           00002100
+           SELECT ACCT-GOOD   ASSIGN TO ACCTGOOD                        00002200
+                  ORGANIZATION IS SEQUENTIAL.                           00002300
+           SELECT ACCT-BAD    ASSIGN TO ACCTBAD                         00002400
+                  ORGANIZATION IS SEQUENTIAL.                           00002500
+      *-------------                                                    00002600
+       DATA DIVISION.                                                   00002700
+      *-------------                                                    00002800
+       FILE SECTION.                                                    00002900
+       FD  ACCT-REC RECORDING MODE F.                                   00003000
+       01  ACCT-FIELDS.                                                 00003100
+           05  ACCT-NO        PIC X(8).                                 00003200
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00003300
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00003400
+           05  LAST-NAME      PIC X(20).                                00003500
+           05  FIRST-NAME     PIC X(15).                                00003600
+           05  STREET-ADDR    PIC X(25).                                00003700
+           05  CITY-COUNTY    PIC X(20).                                00003800
+           05  USA-STATE      PIC X(15).                                00003900
+           05  DELINQ-STATUS.                                           00004000
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00004100
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00004200
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00004300
+               10  FILLER                PIC X(3).                      00004400
+           05  COMMENTS       PIC X(50).                                00004500
+      *                                                                 00004600
+       FD  ACCT-GOOD RECORDING MODE F.                                  00004700
+       01  ACCT-GOOD-REC          PIC X(170).                           00004800
+      *                                                                 00004900
+       FD  ACCT-BAD RECORDING MODE F.                                   00005000
+       01  ACCT-BAD-REC.                                                00005100
+           05  BAD-REASON-CODE    PIC X(2).                             00005200
+           05  BAD-REASON-TEXT    PIC X(30).                            00005300
+           05  BAD-ACCT-FIELDS    PIC X(170).                           00005400
+      *                                                                 00005500
+       WORKING-STORAGE SECTION.                                         00005600
+       01 FLAGS.                                                        00005700
+         05 LASTREC             PIC X VALUE SPACE.                      00005800
+         05 VALID-SW            PIC X VALUE 'Y'.                        00005900
+           88 RECORD-IS-VALID   VALUE 'Y'.                              00006000
+       01 WORK-FIELDS.                                                  00006100
+         05 WS-REASON-CODE      PIC X(2)  VALUE SPACES.                 00006200
+         05 WS-REASON-TEXT      PIC X(30) VALUE SPACES.                 00006300
+         05 WS-RECS-READ        PIC 9(7) COMP-3 VALUE ZERO.             00006400
+         05 WS-RECS-GOOD        PIC 9(7) COMP-3 VALUE ZERO.             00006500
+         05 WS-RECS-BAD         PIC 9(7) COMP-3 VALUE ZERO.             00006600
+      *------------------                                               00006700
+       PROCEDURE DIVISION.                                              00006800
+      *------------------                                               00006900
+       0000-MAINLINE.                                                   00007000
+           PERFORM OPEN-FILES                                           00007100
+           PERFORM READ-ACCT-REC                                        00007200
+           PERFORM UNTIL LASTREC = 'Y'                                  00007300
+               ADD 1 TO WS-RECS-READ                                    00007400
+               PERFORM VALIDATE-RECORD                                  00007500
+               IF RECORD-IS-VALID                                       00007600
+                   PERFORM WRITE-GOOD-RECORD                            00007700
+               ELSE                                                     00007800
+                   PERFORM WRITE-BAD-RECORD                             00007900
+               END-IF                                                   00008000
+               PERFORM READ-ACCT-REC                                    00008100
+           END-PERFORM                                                  00008200
+           PERFORM CLOSE-STOP.                                          00008300
+      *                                                                 00008400
+       OPEN-FILES.                                                      00008500
+           OPEN INPUT  ACCT-REC.                                        00008600
+           OPEN OUTPUT ACCT-GOOD.                                       00008700
+           OPEN OUTPUT ACCT-BAD.                                        00008800
+      *                                                                 00008900
+       CLOSE-STOP.                                                      00009000
+           CLOSE ACCT-REC.                                              00009100
+           CLOSE ACCT-GOOD.                                             00009200
+           CLOSE ACCT-BAD.                                              00009300
+           DISPLAY 'CBL0004 RECORDS READ  : ' WS-RECS-READ.             00009400
+           DISPLAY 'CBL0004 RECORDS PASSED: ' WS-RECS-GOOD.             00009500
+           DISPLAY 'CBL0004 RECORDS FAILED: ' WS-RECS-BAD.              00009600
+           STOP RUN.                                                    00009700
+      *                                                                 00009800
+       READ-ACCT-REC.                                                   00009900
+           READ ACCT-REC                                                00010000
+           AT END MOVE 'Y' TO LASTREC                                   00010100
+           END-READ.                                                    00010200
+      *                                                                 00010300
+       VALIDATE-RECORD.                                                 00010400
+           MOVE 'Y' TO VALID-SW                                         00010500
+           MOVE SPACES TO WS-REASON-CODE WS-REASON-TEXT                 00010600
+           IF ACCT-NO = SPACES OR LOW-VALUES                            00010700
+               MOVE 'N'  TO VALID-SW                                    00010800
+               MOVE '01' TO WS-REASON-CODE                              00010900
+               MOVE 'ACCOUNT NUMBER IS BLANK'    TO WS-REASON-TEXT      00011000
+           ELSE IF ACCT-LIMIT NOT NUMERIC                               00011100
+               MOVE 'N'  TO VALID-SW                                    00011200
+               MOVE '02' TO WS-REASON-CODE                              00011300
+               MOVE 'ACCT-LIMIT NOT VALID NUMERIC' TO WS-REASON-TEXT    00011400
+           ELSE IF ACCT-BALANCE NOT NUMERIC                             00011500
+               MOVE 'N'  TO VALID-SW                                    00011600
+               MOVE '03' TO WS-REASON-CODE                              00011700
+               MOVE 'ACCT-BALANCE NOT VALID NUMERIC' TO WS-REASON-TEXT  00011800
+           END-IF.                                                      00011900
+      *                                                                 00012000
+       WRITE-GOOD-RECORD.                                               00012100
+           MOVE ACCT-FIELDS TO ACCT-GOOD-REC.                           00012200
+           WRITE ACCT-GOOD-REC.                                         00012300
+           ADD 1 TO WS-RECS-GOOD.                                       00012400
+      *                                                                 00012500
+       WRITE-BAD-RECORD.                                                00012600
+           MOVE WS-REASON-CODE TO BAD-REASON-CODE.                      00012700
+           MOVE WS-REASON-TEXT TO BAD-REASON-TEXT.                      00012800
+           MOVE ACCT-FIELDS    TO BAD-ACCT-FIELDS.                      00012900
+           WRITE ACCT-BAD-REC.                                          00013000
+           ADD 1 TO WS-RECS-BAD.                                        00013100
+      *                                                                 00013200
