@@ -0,0 +1,127 @@
+      *-----------------------                                          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0005.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT ACCT-REC    ASSIGN TO ACCTREC                         00002000
+                  ORGANIZATION IS SEQUENTIAL.                           00002100
+           SELECT XTRACT-PARM ASSIGN TO XTRPARM                         00002200
+                  ORGANIZATION IS SEQUENTIAL.                           00002300
+           SELECT ACCT-XTRACT ASSIGN TO ACCTXTR                         00002400
+                  ORGANIZATION IS SEQUENTIAL.                           00002500
+      *-------------                                                    00002600
+       DATA DIVISION.                                                   00002700
+      *-------------                                                    00002800
+       FILE SECTION.                                                    00002900
+       FD  ACCT-REC RECORDING MODE F.                                   00003000
+       01  ACCT-FIELDS.                                                 00003100
+           05  ACCT-NO        PIC X(8).                                 00003200
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00003300
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00003400
+           05  LAST-NAME      PIC X(20).                                00003500
+           05  FIRST-NAME     PIC X(15).                                00003600
+           05  STREET-ADDR    PIC X(25).                                00003700
+           05  CITY-COUNTY    PIC X(20).                                00003800
+           05  USA-STATE      PIC X(15).                                00003900
+           05  DELINQ-STATUS.                                           00004000
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00004100
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00004200
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00004300
+               10  FILLER                PIC X(3).                      00004400
+           05  COMMENTS       PIC X(50).                                00004500
+      *                                                                 00004600
+       FD  XTRACT-PARM RECORDING MODE F.                                00004700
+       01  XTRACT-PARM-REC.                                             00004800
+           05  PARM-SELECT-MODE     PIC X(1).                           00004900
+               88  PARM-BY-STATE    VALUE 'S'.                          00005000
+               88  PARM-BY-BALANCE  VALUE 'B'.                          00005100
+               88  PARM-BY-EITHER   VALUE 'E'.                          00005200
+           05  PARM-STATE           PIC X(15).                          00005300
+           05  PARM-BAL-THRESHOLD   PIC S9(7)V99.                       00005400
+      *                                                                 00005500
+       FD  ACCT-XTRACT RECORDING MODE F.                                00005600
+       01  ACCT-XTRACT-REC           PIC X(170).                        00005700
+      *                                                                 00005800
+       WORKING-STORAGE SECTION.                                         00005900
+       01 FLAGS.                                                        00006000
+         05 LASTREC             PIC X VALUE SPACE.                      00006100
+         05 WS-PARM-ERROR-SW    PIC X VALUE 'N'.                        00006200
+           88 PARM-FILE-MISSING     VALUE 'Y'.                          00006300
+       01 WORK-FIELDS.                                                  00006400
+         05 WS-BAL-THRESHOLD    PIC S9(7)V99 COMP-3 VALUE ZERO.         00006500
+         05 WS-RECS-READ        PIC 9(7) COMP-3 VALUE ZERO.             00006600
+         05 WS-RECS-EXTRACTED   PIC 9(7) COMP-3 VALUE ZERO.             00006700
+         05 WS-MATCH-SW         PIC X VALUE 'N'.                        00006800
+           88 RECORD-MEETS-CRITERIA  VALUE 'Y'.                         00006900
+      *------------------                                               00007000
+       PROCEDURE DIVISION.                                              00007100
+      *------------------                                               00007200
+       0000-MAINLINE.                                                   00007300
+           PERFORM OPEN-FILES                                           00007400
+           IF NOT PARM-FILE-MISSING                                     00007500
+               PERFORM READ-ACCT-REC                                    00007600
+               PERFORM UNTIL LASTREC = 'Y'                              00007700
+                   ADD 1 TO WS-RECS-READ                                00007800
+                   PERFORM CHECK-SELECTION-CRITERIA                     00007900
+                   IF RECORD-MEETS-CRITERIA                             00008000
+                       PERFORM WRITE-XTRACT-RECORD                      00008100
+                   END-IF                                               00008200
+                   PERFORM READ-ACCT-REC                                00008300
+               END-PERFORM                                              00008400
+           END-IF                                                       00008500
+           PERFORM CLOSE-STOP.                                          00008600
+      *                                                                 00008700
+       OPEN-FILES.                                                      00008800
+           OPEN INPUT  XTRACT-PARM.                                     00008900
+           READ XTRACT-PARM                                             00009000
+           AT END                                                       00009100
+               DISPLAY 'CBL0005 ERROR: XTRPARM MISSING OR EMPTY - '     00009200
+                       'NO RECORDS WILL BE EXTRACTED'                   00009300
+               MOVE 'Y' TO WS-PARM-ERROR-SW                             00009400
+           NOT AT END                                                   00009500
+               MOVE PARM-BAL-THRESHOLD TO WS-BAL-THRESHOLD              00009600
+           END-READ.                                                    00009700
+           CLOSE XTRACT-PARM.                                           00009800
+           OPEN INPUT  ACCT-REC.                                        00009900
+           OPEN OUTPUT ACCT-XTRACT.                                     00010000
+      *                                                                 00010100
+       CLOSE-STOP.                                                      00010200
+           CLOSE ACCT-REC.                                              00010300
+           CLOSE ACCT-XTRACT.                                           00010400
+           DISPLAY 'CBL0005 RECORDS READ     : ' WS-RECS-READ.          00010500
+           DISPLAY 'CBL0005 RECORDS EXTRACTED: ' WS-RECS-EXTRACTED.     00010600
+           STOP RUN.                                                    00010700
+      *                                                                 00010800
+       READ-ACCT-REC.                                                   00010900
+           READ ACCT-REC                                                00011000
+           AT END MOVE 'Y' TO LASTREC                                   00011100
+           END-READ.                                                    00011200
+      *                                                                 00011300
+       CHECK-SELECTION-CRITERIA.                                        00011400
+           MOVE 'N' TO WS-MATCH-SW                                      00011500
+           EVALUATE TRUE                                                00011600
+               WHEN PARM-BY-STATE                                       00011700
+                   IF USA-STATE = PARM-STATE                            00011800
+                       MOVE 'Y' TO WS-MATCH-SW                          00011900
+                   END-IF                                               00012000
+               WHEN PARM-BY-BALANCE                                     00012100
+                   IF ACCT-BALANCE > WS-BAL-THRESHOLD                   00012200
+                       MOVE 'Y' TO WS-MATCH-SW                          00012300
+                   END-IF                                               00012400
+               WHEN OTHER                                               00012500
+                   IF USA-STATE = PARM-STATE                            00012600
+                      OR ACCT-BALANCE > WS-BAL-THRESHOLD                00012700
+                       MOVE 'Y' TO WS-MATCH-SW                          00012800
+                   END-IF                                               00012900
+           END-EVALUATE.                                                00013000
+      *                                                                 00013100
+       WRITE-XTRACT-RECORD.                                             00013200
+           MOVE ACCT-FIELDS TO ACCT-XTRACT-REC.                         00013300
+           WRITE ACCT-XTRACT-REC.                                       00013400
+           ADD 1 TO WS-RECS-EXTRACTED.                                  00013500
+      *                                                                 00013600
