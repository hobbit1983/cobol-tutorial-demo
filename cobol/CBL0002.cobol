@@ -0,0 +1,148 @@
+      *-----------------------                                          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0002.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT ACCT-REC    ASSIGN TO ACCTREC                         00002000
+                  ORGANIZATION IS SEQUENTIAL.                           00002100
+           SELECT DELINQ-IN   ASSIGN TO DELQIN                          00002200
+                  ORGANIZATION IS SEQUENTIAL.                           00002300
+           SELECT ACCT-OUT    ASSIGN TO ACCTOUT                         00002400
+                  ORGANIZATION IS SEQUENTIAL.                           00002500
+      *-------------                                                    00002600
+       DATA DIVISION.                                                   00002700
+      *-------------                                                    00002800
+       FILE SECTION.                                                    00002900
+       FD  ACCT-REC RECORDING MODE F.                                   00003000
+       01  ACCT-FIELDS.                                                 00003100
+           05  ACCT-NO        PIC X(8).                                 00003200
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00003300
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00003400
+           05  LAST-NAME      PIC X(20).                                00003500
+           05  FIRST-NAME     PIC X(15).                                00003600
+           05  STREET-ADDR    PIC X(25).                                00003700
+           05  CITY-COUNTY    PIC X(20).                                00003800
+           05  USA-STATE      PIC X(15).                                00003900
+           05  DELINQ-STATUS.                                           00004000
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00004100
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00004200
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00004300
+               10  FILLER                PIC X(3).                      00004400
+           05  COMMENTS       PIC X(50).                                00004500
+      *                                                                 00004600
+       FD  DELINQ-IN RECORDING MODE F.                                  00004700
+       01  DELINQ-IN-REC.                                               00004800
+           05  DELINQ-IN-ACCT-NO   PIC X(8).                            00004900
+           05  DELINQ-IN-DAYS      PIC 9(3).                            00005000
+      *                                                                 00005100
+       FD  ACCT-OUT RECORDING MODE F.                                   00005200
+       01  ACCT-OUT-REC.                                                00005300
+           05  OUT-ACCT-NO        PIC X(8).                             00005400
+           05  OUT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.                  00005500
+           05  OUT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.                  00005600
+           05  OUT-LAST-NAME      PIC X(20).                            00005700
+           05  OUT-FIRST-NAME     PIC X(15).                            00005800
+           05  OUT-STREET-ADDR    PIC X(25).                            00005900
+           05  OUT-CITY-COUNTY    PIC X(20).                            00006000
+           05  OUT-USA-STATE      PIC X(15).                            00006100
+           05  OUT-DELINQ-STATUS.                                       00006200
+               10  OUT-DELINQ-DAYS-PAST-DUE  PIC 9(3).                  00006300
+               10  OUT-DELINQ-COLL-FLAG      PIC X(1).                  00006400
+               10  FILLER                    PIC X(3).                  00006500
+           05  OUT-COMMENTS       PIC X(50).                            00006600
+      *                                                                 00006700
+       WORKING-STORAGE SECTION.                                         00006800
+       01 FLAGS.                                                        00006900
+         05 LASTREC-ACCT        PIC X VALUE SPACE.                      00007000
+         05 LASTREC-DELQ        PIC X VALUE SPACE.                      00007100
+       01 WORK-FIELDS.                                                  00007200
+         05 WS-DELQ-DAYS        PIC 9(3) VALUE ZERO.                    00007300
+         05 WS-HAVE-DELQ-REC    PIC X VALUE 'N'.                        00007400
+         05 WS-PRIOR-DELQ-ACCT  PIC X(8) VALUE SPACES.                  00007500
+         05 WS-DELQ-UNMATCHED   PIC 9(7) COMP-3 VALUE ZERO.             00007600
+      *------------------                                               00007700
+       PROCEDURE DIVISION.                                              00007800
+      *------------------                                               00007900
+       0000-MAINLINE.                                                   00008000
+           PERFORM OPEN-FILES                                           00008100
+           PERFORM READ-ACCT-REC                                        00008200
+           PERFORM READ-DELINQ-REC                                      00008300
+           PERFORM UNTIL LASTREC-ACCT = 'Y'                             00008400
+               PERFORM APPLY-DELINQ-STATUS                              00008500
+               PERFORM WRITE-ACCT-OUT                                   00008600
+               PERFORM READ-ACCT-REC                                    00008700
+           END-PERFORM                                                  00008800
+           PERFORM CLOSE-STOP.                                          00008900
+      *                                                                 00009000
+       OPEN-FILES.                                                      00009100
+           OPEN INPUT  ACCT-REC.                                        00009200
+           OPEN INPUT  DELINQ-IN.                                       00009300
+           OPEN OUTPUT ACCT-OUT.                                        00009400
+      *                                                                 00009500
+       CLOSE-STOP.                                                      00009600
+           CLOSE ACCT-REC.                                              00009700
+           CLOSE DELINQ-IN.                                             00009800
+           CLOSE ACCT-OUT.                                              00009900
+           DISPLAY 'CBL0002 DELQIN UNMATCHED TO ACCTREC: '              00010000
+                   WS-DELQ-UNMATCHED.                                   00010100
+           STOP RUN.                                                    00010200
+      *                                                                 00010300
+       READ-ACCT-REC.                                                   00010400
+           READ ACCT-REC                                                00010500
+           AT END MOVE 'Y' TO LASTREC-ACCT                              00010600
+           END-READ.                                                    00010700
+      *                                                                 00010800
+       READ-DELINQ-REC.                                                 00010900
+           IF LASTREC-DELQ = 'Y'                                        00011000
+               MOVE 'N' TO WS-HAVE-DELQ-REC                             00011100
+           ELSE                                                         00011200
+               READ DELINQ-IN                                           00011300
+               AT END                                                   00011400
+                   MOVE 'Y' TO LASTREC-DELQ                             00011500
+                   MOVE 'N' TO WS-HAVE-DELQ-REC                         00011600
+               NOT AT END                                               00011700
+                   MOVE 'Y' TO WS-HAVE-DELQ-REC                         00011800
+                   IF DELINQ-IN-ACCT-NO < WS-PRIOR-DELQ-ACCT            00011900
+                       DISPLAY 'CBL0002 WARNING: DELQIN OUT OF '        00012000
+                               'SEQUENCE AT ' DELINQ-IN-ACCT-NO         00012100
+                   END-IF                                               00012200
+                   MOVE DELINQ-IN-ACCT-NO TO WS-PRIOR-DELQ-ACCT         00012300
+               END-READ                                                 00012400
+           END-IF.                                                      00012500
+      *                                                                 00012600
+       APPLY-DELINQ-STATUS.                                             00012700
+           MOVE ZERO TO WS-DELQ-DAYS                                    00012800
+           PERFORM UNTIL WS-HAVE-DELQ-REC = 'N'                         00012900
+                  OR DELINQ-IN-ACCT-NO > ACCT-NO                        00013000
+               IF DELINQ-IN-ACCT-NO < ACCT-NO                           00013100
+                   ADD 1 TO WS-DELQ-UNMATCHED                           00013200
+               ELSE                                                     00013300
+                   MOVE DELINQ-IN-DAYS TO WS-DELQ-DAYS                  00013400
+               END-IF                                                   00013500
+               PERFORM READ-DELINQ-REC                                  00013600
+           END-PERFORM                                                  00013700
+           MOVE WS-DELQ-DAYS TO DELINQ-DAYS-PAST-DUE                    00013800
+           IF WS-DELQ-DAYS >= 60                                        00013900
+               SET DELINQ-FLAGGED TO TRUE                               00014000
+           ELSE                                                         00014100
+               MOVE 'N' TO DELINQ-COLL-FLAG                             00014200
+           END-IF.                                                      00014300
+      *                                                                 00014400
+       WRITE-ACCT-OUT.                                                  00014500
+           MOVE ACCT-NO        TO OUT-ACCT-NO.                          00014600
+           MOVE ACCT-LIMIT     TO OUT-ACCT-LIMIT.                       00014700
+           MOVE ACCT-BALANCE   TO OUT-ACCT-BALANCE.                     00014800
+           MOVE LAST-NAME      TO OUT-LAST-NAME.                        00014900
+           MOVE FIRST-NAME     TO OUT-FIRST-NAME.                       00015000
+           MOVE STREET-ADDR    TO OUT-STREET-ADDR.                      00015100
+           MOVE CITY-COUNTY    TO OUT-CITY-COUNTY.                      00015200
+           MOVE USA-STATE      TO OUT-USA-STATE.                        00015300
+           MOVE DELINQ-STATUS  TO OUT-DELINQ-STATUS.                    00015400
+           MOVE COMMENTS       TO OUT-COMMENTS.                         00015500
+           WRITE ACCT-OUT-REC.                                          00015600
+      *                                                                 00015700
