@@ -0,0 +1,153 @@
+      *-----------------------                                          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+      *-----------------------                                          00001200
+       PROGRAM-ID.    CBL0003.                                          00001300
+       AUTHOR.        Otto B. Fun.                                      00001400
+      *--------------------                                             00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------                                             00001700
+       INPUT-OUTPUT SECTION.                                            00001800
+       FILE-CONTROL.                                                    00001900
+           SELECT ACCT-REC    ASSIGN TO ACCTREC                         00002000
+                  ORGANIZATION IS SEQUENTIAL.                           00002100
+           SELECT SORT-WORK   ASSIGN TO SRTWORK.                        00002200
+           SELECT PRINT-LINE  ASSIGN TO PRTLINE.                        00002300
+      *-------------                                                    00002400
+       DATA DIVISION.                                                   00002500
+      *-------------                                                    00002600
+       FILE SECTION.                                                    00002700
+       FD  ACCT-REC RECORDING MODE F.                                   00002800
+       01  ACCT-FIELDS.                                                 00002900
+           05  ACCT-NO        PIC X(8).                                 00003000
+           05  ACCT-LIMIT     PIC S9(7)V99 COMP-3.                      00003100
+           05  ACCT-BALANCE   PIC S9(7)V99 COMP-3.                      00003200
+           05  LAST-NAME      PIC X(20).                                00003300
+           05  FIRST-NAME     PIC X(15).                                00003400
+           05  STREET-ADDR    PIC X(25).                                00003500
+           05  CITY-COUNTY    PIC X(20).                                00003600
+           05  USA-STATE      PIC X(15).                                00003700
+           05  DELINQ-STATUS.                                           00003800
+               10  DELINQ-DAYS-PAST-DUE  PIC 9(3).                      00003900
+               10  DELINQ-COLL-FLAG      PIC X(1).                      00004000
+                   88  DELINQ-FLAGGED    VALUE 'Y'.                     00004100
+               10  FILLER                PIC X(3).                      00004200
+           05  COMMENTS       PIC X(50).                                00004300
+      *                                                                 00004400
+       SD  SORT-WORK.                                                   00004500
+       01  SORT-REC.                                                    00004600
+           05  SORT-DAYS-PAST-DUE PIC 9(3).                             00004700
+           05  SORT-ACCT-NO       PIC X(8).                             00004800
+           05  SORT-LAST-NAME     PIC X(20).                            00004900
+           05  SORT-FIRST-NAME    PIC X(15).                            00005000
+           05  SORT-BALANCE       PIC S9(7)V99 COMP-3.                  00005100
+      *                                                                 00005200
+       FD  PRINT-LINE RECORDING MODE F.                                 00005300
+       01  PRINT-REC.                                                   00005400
+           05  PRINT-ACCT-NO      PIC X(8).                             00005500
+           05  FILLER             PIC X(2)  VALUE SPACES.               00005600
+           05  PRINT-LAST-NAME    PIC X(20).                            00005700
+           05  FILLER             PIC X(2)  VALUE SPACES.               00005800
+           05  PRINT-FIRST-NAME   PIC X(15).                            00005900
+           05  FILLER             PIC X(2)  VALUE SPACES.               00006000
+           05  PRINT-DAYS-O       PIC ZZ9.                              00006100
+           05  FILLER             PIC X(2)  VALUE SPACES.               00006200
+           05  PRINT-BALANCE-O    PIC $$,$$$,$$9.99.                    00006300
+      *                                                                 00006400
+       01  HEADER-REC.                                                  00006500
+           05  HEADER-LABEL       PIC X(24).                            00006600
+           05  HEADER-STATUS      PIC X(16).                            00006700
+      *                                                                 00006800
+       WORKING-STORAGE SECTION.                                         00006900
+       01 FLAGS.                                                        00007000
+         05 LASTREC            PIC X VALUE SPACE.                       00007100
+         05 FIRST-GROUP-SW     PIC X VALUE 'Y'.                         00007200
+       01 WORK-FIELDS.                                                  00007300
+         05 WS-PRIOR-DAYS-GRP  PIC 9(3) VALUE ZERO.                     00007400
+         05 WS-CURR-DAYS-GRP   PIC 9(3) VALUE ZERO.                     00007500
+      *------------------                                               00007600
+       PROCEDURE DIVISION.                                              00007700
+      *------------------                                               00007800
+       0000-MAINLINE.                                                   00007900
+           SORT SORT-WORK                                               00008000
+               ON DESCENDING KEY SORT-DAYS-PAST-DUE                     00008100
+               ON ASCENDING  KEY SORT-ACCT-NO                           00008200
+               INPUT PROCEDURE  IS 1000-RELEASE-ACCOUNTS                00008300
+               OUTPUT PROCEDURE IS 2000-PRINT-ACCOUNTS.                 00008400
+           STOP RUN.                                                    00008500
+      *                                                                 00008600
+       1000-RELEASE-ACCOUNTS.                                           00008700
+           OPEN INPUT ACCT-REC.                                         00008800
+           PERFORM READ-ACCT-REC                                        00008900
+           PERFORM UNTIL LASTREC = 'Y'                                  00009000
+               MOVE DELINQ-DAYS-PAST-DUE TO SORT-DAYS-PAST-DUE          00009100
+               MOVE ACCT-NO              TO SORT-ACCT-NO                00009200
+               MOVE LAST-NAME            TO SORT-LAST-NAME              00009300
+               MOVE FIRST-NAME           TO SORT-FIRST-NAME             00009400
+               MOVE ACCT-BALANCE         TO SORT-BALANCE                00009500
+               RELEASE SORT-REC                                         00009600
+               PERFORM READ-ACCT-REC                                    00009700
+           END-PERFORM                                                  00009800
+           CLOSE ACCT-REC.                                              00009900
+      *                                                                 00010000
+       READ-ACCT-REC.                                                   00010100
+           READ ACCT-REC                                                00010200
+           AT END MOVE 'Y' TO LASTREC                                   00010300
+           END-READ.                                                    00010400
+      *                                                                 00010500
+       2000-PRINT-ACCOUNTS.                                             00010600
+           OPEN OUTPUT PRINT-LINE.                                      00010700
+           PERFORM RETURN-SORT-REC                                      00010800
+           PERFORM UNTIL LASTREC = 'Y'                                  00010900
+               PERFORM 2100-GROUP-BREAK-CHECK                           00011000
+               PERFORM 2200-WRITE-DETAIL-LINE                           00011100
+               PERFORM RETURN-SORT-REC                                  00011200
+           END-PERFORM                                                  00011300
+           CLOSE PRINT-LINE.                                            00011400
+      *                                                                 00011500
+       RETURN-SORT-REC.                                                 00011600
+           RETURN SORT-WORK                                             00011700
+           AT END MOVE 'Y' TO LASTREC                                   00011800
+           END-RETURN.                                                  00011900
+      *                                                                 00012000
+       2100-GROUP-BREAK-CHECK.                                          00012100
+           PERFORM 2120-COMPUTE-STATUS-BUCKET                           00012200
+           IF FIRST-GROUP-SW = 'Y'                                      00012300
+              OR WS-CURR-DAYS-GRP NOT = WS-PRIOR-DAYS-GRP               00012400
+               MOVE 'N' TO FIRST-GROUP-SW                               00012500
+               MOVE WS-CURR-DAYS-GRP TO WS-PRIOR-DAYS-GRP               00012600
+               PERFORM 2150-WRITE-HEADER-LINE                           00012700
+           END-IF.                                                      00012800
+      *                                                                 00012900
+       2120-COMPUTE-STATUS-BUCKET.                                      00013000
+           EVALUATE TRUE                                                00013100
+               WHEN SORT-DAYS-PAST-DUE = 0                              00013200
+                   MOVE 1 TO WS-CURR-DAYS-GRP                           00013300
+               WHEN SORT-DAYS-PAST-DUE < 30                             00013400
+                   MOVE 2 TO WS-CURR-DAYS-GRP                           00013500
+               WHEN SORT-DAYS-PAST-DUE < 60                             00013600
+                   MOVE 3 TO WS-CURR-DAYS-GRP                           00013700
+               WHEN SORT-DAYS-PAST-DUE < 90                             00013800
+                   MOVE 4 TO WS-CURR-DAYS-GRP                           00013900
+               WHEN OTHER                                               00014000
+                   MOVE 5 TO WS-CURR-DAYS-GRP                           00014100
+           END-EVALUATE.                                                00014200
+      *                                                                 00014300
+       2150-WRITE-HEADER-LINE.                                          00014400
+           MOVE 'DELINQUENCY STATUS ---- ' TO HEADER-LABEL              00014500
+           EVALUATE WS-CURR-DAYS-GRP                                    00014600
+               WHEN 1 MOVE 'CURRENT'    TO HEADER-STATUS                00014700
+               WHEN 2 MOVE '1-29 DAYS'  TO HEADER-STATUS                00014800
+               WHEN 3 MOVE '30-59 DAYS' TO HEADER-STATUS                00014900
+               WHEN 4 MOVE '60-89 DAYS' TO HEADER-STATUS                00015000
+               WHEN OTHER MOVE '90+ DAYS' TO HEADER-STATUS              00015100
+           END-EVALUATE.                                                00015200
+           WRITE PRINT-REC FROM HEADER-REC.                             00015300
+      *                                                                 00015400
+       2200-WRITE-DETAIL-LINE.                                          00015500
+           MOVE SORT-ACCT-NO    TO PRINT-ACCT-NO.                       00015600
+           MOVE SORT-LAST-NAME  TO PRINT-LAST-NAME.                     00015700
+           MOVE SORT-FIRST-NAME TO PRINT-FIRST-NAME.                    00015800
+           MOVE SORT-DAYS-PAST-DUE TO PRINT-DAYS-O.                     00015900
+           MOVE SORT-BALANCE    TO PRINT-BALANCE-O.                     00016000
+           WRITE PRINT-REC.                                             00016100
+      *                                                                 00016200
